@@ -0,0 +1,27 @@
+      *================================================================*
+      *  vbm-ttau.fd  -  imagem anterior do tutor gravada a cada       *
+      *  alteracao (rewrite) ou exclusao, com operador e data/hora     *
+      *================================================================*
+       fd  vbm-ttau
+          label record is standard.
+       01 reg-ttau.
+          03 ttau-dt-hora                 pic 9(14).
+          03 ttau-operador                pic x(08).
+          03 ttau-tipo-acao               pic x(01).
+             88 ttau-acao-alteracao       value "A".
+             88 ttau-acao-exclusao        value "E".
+          03 ttau-cd-tutor                pic 9(07).
+          03 ttau-rn-tutor                pic 9(14).
+          03 ttau-tp-pessoa-tutor         pic 9(01).
+          03 ttau-nm-tutor                pic x(30).
+          03 ttau-contato-tutor.
+             05 ttau-ddd-tutor            pic 9(02).
+             05 ttau-fone-tutor           pic 9(09).
+          03 ttau-qtd-pets-tutor          pic 9(02).
+          03 ttau-uf-tutor                pic x(02).
+          03 ttau-cep-tutor               pic 9(08).
+          03 ttau-cidade-tutor            pic x(30).
+          03 ttau-bairro-tutor            pic x(30).
+          03 ttau-rua-tutor               pic x(30).
+          03 ttau-numero-tutor            pic 9(12).
+          03 ttau-situacao                pic x(01).
