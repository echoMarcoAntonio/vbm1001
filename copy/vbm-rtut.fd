@@ -0,0 +1,6 @@
+      *================================================================*
+      *  vbm-rtut.fd  -  linha do relatorio de tutores                 *
+      *================================================================*
+       fd  vbm-rtut
+          label record is standard.
+       01 reg-rtut                        pic x(132).
