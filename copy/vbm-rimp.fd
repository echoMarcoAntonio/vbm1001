@@ -0,0 +1,7 @@
+      *================================================================*
+      *  vbm-rimp.fd  -  linha do relatorio de importacao em lote      *
+      *  de tutores, gerado pelo processamento vbm-1003                *
+      *================================================================*
+       fd  vbm-rimp
+          label record is standard.
+       01 reg-rimp                        pic x(132).
