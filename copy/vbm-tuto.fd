@@ -0,0 +1,27 @@
+      *================================================================*
+      *  vbm-tuto.fd  -  arquivo mestre de tutores                     *
+      *================================================================*
+       fd  vbm-tuto
+          label record is standard.
+       01 reg-tuto.
+          03 tuto-cd-tutor                 pic 9(07).
+          03 tuto-chave-tutor redefines
+             tuto-cd-tutor                 pic 9(07).
+          03 tuto-rn-tutor                 pic 9(14).
+          03 tuto-tp-pessoa-tutor          pic 9(01).
+             88 tuto-fisica-tutor          value 1.
+             88 tuto-juridica-tutor        value 2.
+          03 tuto-nm-tutor                 pic x(30).
+          03 tuto-contato-tutor.
+             05 tuto-ddd-tutor             pic 9(02).
+             05 tuto-fone-tutor            pic 9(09).
+          03 tuto-qtd-pets-tutor           pic 9(02).
+          03 tuto-uf-tutor                 pic x(02).
+          03 tuto-cep-tutor                pic 9(08).
+          03 tuto-cidade-tutor             pic x(30).
+          03 tuto-bairro-tutor             pic x(30).
+          03 tuto-rua-tutor                pic x(30).
+          03 tuto-numero-tutor             pic 9(12).
+          03 tuto-situacao                 pic x(01).
+             88 tuto-ativo                 value "A".
+             88 tuto-excluido              value "E".
