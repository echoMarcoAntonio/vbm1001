@@ -0,0 +1,6 @@
+      *================================================================*
+      *  vbm-rdoc.fd  -  linha do relatorio de cpf/cnpj duplicados      *
+      *================================================================*
+       fd  vbm-rdoc
+          label record is standard.
+       01 reg-rdoc                        pic x(132).
