@@ -0,0 +1,11 @@
+      *================================================================*
+      *  vbm-cep.fd  -  tabela de ceps x endereco (cidade/bairro/uf)   *
+      *================================================================*
+       fd  vbm-cep
+          label record is standard.
+       01 reg-cep.
+          03 cep-codigo                   pic 9(08).
+          03 cep-uf                       pic x(02).
+          03 cep-cidade                   pic x(30).
+          03 cep-bairro                   pic x(30).
+          03 cep-rua                      pic x(30).
