@@ -0,0 +1,12 @@
+      *================================================================*
+      *  vbm-ckpt.fd  -  controle de checkpoint/restart dos            *
+      *  processamentos em lote (um registro por programa)             *
+      *================================================================*
+       fd  vbm-ckpt
+          label record is standard.
+       01 reg-ckpt.
+          03 ckpt-programa                 pic x(08).
+          03 ckpt-ult-registro-lido        pic 9(07) comp.
+          03 ckpt-ult-cd-tutor-ok          pic 9(07).
+          03 ckpt-dt-atualizacao           pic 9(08).
+          03 ckpt-hr-atualizacao           pic 9(06).
