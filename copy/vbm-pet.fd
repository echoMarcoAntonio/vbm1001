@@ -0,0 +1,13 @@
+      *================================================================*
+      *  vbm-pet.fd  -  arquivo mestre de pets, vinculado ao tutor     *
+      *================================================================*
+       fd  vbm-pet
+          label record is standard.
+       01 reg-pet.
+          03 pet-chave-pet.
+             05 pet-cd-tutor              pic 9(07).
+             05 pet-cd-pet                pic 9(03).
+          03 pet-nm-pet                   pic x(20).
+          03 pet-especie-pet               pic x(15).
+          03 pet-raca-pet                 pic x(20).
+          03 pet-dt-nasc-pet              pic 9(08).
