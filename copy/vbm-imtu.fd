@@ -0,0 +1,20 @@
+      *================================================================*
+      *  vbm-imtu.fd  -  extrato de importacao em lote de tutores,     *
+      *  layout posicional lido pelo processamento vbm-1003            *
+      *================================================================*
+       fd  vbm-imtu
+          label record is standard.
+       01 reg-imtu.
+          03 imtu-cd-tutor                 pic 9(07).
+          03 imtu-rn-tutor                 pic x(18).
+          03 imtu-tp-pessoa-tutor          pic 9(01).
+          03 imtu-nm-tutor                 pic x(30).
+          03 imtu-ddd-tutor                pic 9(02).
+          03 imtu-fone-tutor               pic 9(09).
+          03 imtu-qtd-pets-tutor           pic 9(02).
+          03 imtu-uf-tutor                 pic x(02).
+          03 imtu-cep-tutor                pic 9(08).
+          03 imtu-cidade-tutor             pic x(30).
+          03 imtu-bairro-tutor             pic x(30).
+          03 imtu-rua-tutor                pic x(30).
+          03 imtu-numero-tutor             pic 9(12).
