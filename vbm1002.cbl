@@ -0,0 +1,170 @@
+       identification                       division.
+       program-id.                          vbm-1002.
+       author.                              stanicki.
+       date-written.                        ago-2026.
+      ******************************************************************
+      *      relatorio de cpf/cnpj duplicados entre tutores             *
+      *      le vbm-tuto pela chave alternativa tuto-rn-tutor e         *
+      *      agrupa os tutores que compartilham o mesmo documento       *
+      ******************************************************************
+       environment                          division.
+       special-names.
+           decimal-point is comma.
+       input-output                         section.
+       file-control.
+           copy "vbm-tuto.sl".
+           copy "vbm-rdoc.sl".
+       data                                 division.
+       file                                 section.
+           copy "vbm-tuto.fd".
+           copy "vbm-rdoc.fd".
+      ******************************************************************
+      *                        working storage                         *
+      ******************************************************************
+       working-storage                      section.
+       77 fs-vbm-tuto pic xx.
+          88 valid-vbm-tuto value "00" thru "09".
+       77 fs-vbm-rdoc pic xx.
+          88 valid-vbm-rdoc value "00" thru "09".
+      *
+       01 wss-controle-batch                pic 9(01).
+          88 wss-fim-arquivo                value 1 false 0.
+      *
+       01 ws-doc-anterior                   pic 9(14).
+       01 ws-qtd-grupo                      pic 9(03) comp.
+       01 ws-idx                            pic 9(03) comp.
+       01 ws-tab-grupo.
+          03 ws-grupo-ocorrencia            occurs 100 times.
+             05 ws-grupo-cd-tutor           pic 9(07).
+             05 ws-grupo-nm-tutor           pic x(30).
+      *
+       01 ws-total-lidos                    pic 9(07) comp.
+       01 ws-total-documentos-dup           pic 9(05) comp.
+       01 ws-total-tutores-dup              pic 9(05) comp.
+      *
+       01 ws-linha-titulo                   pic x(132).
+       01 ws-linha-branco                   pic x(132) value spaces.
+       01 ws-linha-detalhe.
+          03 filler                         pic x(05) value spaces.
+          03 wsl-cd-tutor                   pic z(06)9.
+          03 filler                         pic x(03) value spaces.
+          03 wsl-nm-tutor                   pic x(30).
+       01 ws-linha-documento.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(18)
+             value "documento repetido".
+          03 filler                         pic x(02) value spaces.
+          03 wsl-rn-tutor                   pic z(13)9.
+       01 ws-linha-excesso.
+          03 filler                         pic x(05) value spaces.
+          03 filler                         pic x(32)
+             value "... demais ocorrencias omitidas".
+          03 filler                         pic x(01) value spaces.
+          03 wsl-qtd-excesso                pic z(03)9.
+       01 ws-linha-total.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(33)
+             value "total de documentos duplicados: ".
+          03 wsl-total-documentos           pic z(04)9.
+       01 ws-linha-total-tutores.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(33)
+             value "total de tutores duplicados:    ".
+          03 wsl-total-tutores              pic z(04)9.
+      ******************************************************************
+      *                       procedure division                       *
+      ******************************************************************
+       procedure                            division.
+           perform abrir-arquivos.
+           perform imprimir-cabecalho.
+           perform processar-duplicidade.
+           perform fechar-arquivos.
+           stop run.
+      *
+       abrir-arquivos.
+           open input vbm-tuto.
+           if not valid-vbm-tuto
+              display "erro ao abrir o arquivo vbm-tuto! status: "
+                      fs-vbm-tuto
+              stop run
+           end-if.
+           open output vbm-rdoc.
+           if not valid-vbm-rdoc
+              display "erro ao abrir o arquivo vbm-rdoc! status: "
+                      fs-vbm-rdoc
+              stop run
+           end-if.
+      *
+       fechar-arquivos.
+           close vbm-tuto.
+           close vbm-rdoc.
+      *
+       imprimir-cabecalho.
+           move "relatorio de cpf/cnpj duplicados - vbm-1002"
+                                             to ws-linha-titulo.
+           write reg-rdoc                   from ws-linha-titulo.
+           write reg-rdoc                   from ws-linha-branco.
+      *
+       processar-duplicidade.
+           move zero                         to ws-total-lidos.
+           move zero                         to ws-total-documentos-dup.
+           move zero                         to ws-total-tutores-dup.
+           move zero                         to ws-doc-anterior.
+           move zero                         to ws-qtd-grupo.
+           move low-value                    to tuto-rn-tutor.
+           start vbm-tuto key is not less than tuto-rn-tutor.
+           if not valid-vbm-tuto
+              set wss-fim-arquivo            to true
+           end-if.
+           perform with test before until wss-fim-arquivo
+              read vbm-tuto next record
+                 at end
+                    set wss-fim-arquivo      to true
+              end-read
+              if not wss-fim-arquivo
+                 add 1                       to ws-total-lidos
+                 if tuto-ativo
+                    if tuto-rn-tutor not equal ws-doc-anterior
+                       perform fechar-grupo-documento
+                       move tuto-rn-tutor    to ws-doc-anterior
+                    end-if
+                    add 1                    to ws-qtd-grupo
+                    if ws-qtd-grupo <= 100
+                       move tuto-cd-tutor    to
+                          ws-grupo-cd-tutor(ws-qtd-grupo)
+                       move tuto-nm-tutor    to
+                          ws-grupo-nm-tutor(ws-qtd-grupo)
+                    end-if
+                 end-if
+              end-if
+           end-perform.
+           perform fechar-grupo-documento.
+           perform imprimir-total.
+      *
+       fechar-grupo-documento.
+           if ws-qtd-grupo > 1
+              move ws-doc-anterior           to wsl-rn-tutor
+              write reg-rdoc                 from ws-linha-documento
+              add 1                          to ws-total-documentos-dup
+              perform varying ws-idx from 1 by 1
+                         until ws-idx > ws-qtd-grupo
+                            or ws-idx > 100
+                 move ws-grupo-cd-tutor(ws-idx) to wsl-cd-tutor
+                 move ws-grupo-nm-tutor(ws-idx) to wsl-nm-tutor
+                 write reg-rdoc              from ws-linha-detalhe
+                 add 1                       to ws-total-tutores-dup
+              end-perform
+              if ws-qtd-grupo > 100
+                 compute wsl-qtd-excesso = ws-qtd-grupo - 100
+                 write reg-rdoc              from ws-linha-excesso
+              end-if
+              write reg-rdoc                 from ws-linha-branco
+           end-if.
+           move zero                         to ws-qtd-grupo.
+      *
+       imprimir-total.
+           move ws-total-documentos-dup      to wsl-total-documentos.
+           write reg-rdoc                    from ws-linha-total.
+           move ws-total-tutores-dup         to wsl-total-tutores.
+           write reg-rdoc
+              from ws-linha-total-tutores.
