@@ -11,9 +11,17 @@
        input-output                         section.
        file-control.
            copy "vbm-tuto.sl".
+           copy "vbm-pet.sl".
+           copy "vbm-cep.sl".
+           copy "vbm-ttau.sl".
+           copy "vbm-rtut.sl".
        data                                 division.
        file                                 section.
            copy "vbm-tuto.fd".
+           copy "vbm-pet.fd".
+           copy "vbm-cep.fd".
+           copy "vbm-ttau.fd".
+           copy "vbm-rtut.fd".
       ******************************************************************
       *                        working storage                         *
       ******************************************************************
@@ -38,7 +46,20 @@
           03 s01-rua-tutor                  pic x(30).
           03 s01-numero-tutor               pic 9(12).
           03 s01-status                     pic x(50).
+          03 s01-busca-tutor                pic x(30).
+          03 s01-incl-excluidos             pic 9(01).
+             88 s01-mostrar-excluidos       value 1.
           03 w-id-field                     pic s9(06).
+      *
+       01 screen-t02.
+          03 s02-cd-tutor                   pic 9(07).
+          03 s02-nm-tutor                   pic x(30).
+          03 s02-cd-pet                     pic 9(03).
+          03 s02-nm-pet                     pic x(20).
+          03 s02-especie-pet                pic x(15).
+          03 s02-raca-pet                   pic x(20).
+          03 s02-dt-nasc-pet                pic 9(08).
+          03 s02-status                     pic x(50).
       *
        77 keystatus                         pic 9(04)
                                             special-names crt status.
@@ -53,26 +74,161 @@
           88 ultimo-key                     value 1014.
           88 salvar-key                     value 1015.
           88 cancelar-key                   value 1016.
+          88 pets-key                       value 1017.
+          88 buscar-key                     value 1018.
+          88 relatorio-key                  value 1019.
+          88 incl-excluidos-key             value 1020.
+          88 novo-pet-key                   value 2001.
+          88 editar-pet-key                 value 2002.
+          88 excluir-pet-key                value 2003.
+          88 primeiro-pet-key               value 2011.
+          88 anterior-pet-key               value 2012.
+          88 proximo-pet-key                value 2013.
+          88 ultimo-pet-key                 value 2014.
+          88 salvar-pet-key                 value 2015.
+          88 cancelar-pet-key               value 2016.
+          88 fechar-pet-key                 value 2027.
       *
        77 fs-vbm-tuto pic xx.
           88 valid-vbm-tuto                 value "00" thru "09".
+          88 tuto-bloqueado                 value "91".
+      *
+       77 fs-vbm-pet pic xx.
+          88 valid-vbm-pet                  value "00" thru "09".
+      *
+       77 fs-vbm-cep pic xx.
+          88 valid-vbm-cep                  value "00" thru "09".
+      *
+       77 fs-vbm-ttau pic xx.
+          88 valid-vbm-ttau                 value "00" thru "09".
+      *
+       77 fs-vbm-rtut pic xx.
+          88 valid-vbm-rtut                 value "00" thru "09".
       *
        01 wss-controle                      pic 9(01).
           88 wss-inclusao                   value 1.
           88 wss-alteracao                  value 2.
           88 wss-pesquisa                   value 3.
+      *
+       01 wss-controle-pet                  pic 9(01).
+          88 wss-pet-inclusao               value 1.
+          88 wss-pet-alteracao              value 2.
+          88 wss-pet-pesquisa               value 3.
+      *
+       01 ws-qtd-pets-contados              pic 9(02) comp.
       *
        01 s01-fl-campos-validos             pic 9(01).
           88 s01-campos-validos             value 1 false 0.
       *
        01 s01-fl-validar-todos-campos       pic 9(01).
           88 s01-validar-todos-campos       value 1 false 0.
+      *
+       01 s01-fl-documento-valido           pic 9(01).
+          88 s01-documento-valido           value 1 false 0.
+      *
+      ******************************************************************
+      *          tabelas de pesos para digito verificador               *
+      *          do cpf (pessoa fisica) e do cnpj (pessoa juridica)      *
+      ******************************************************************
+       01 tb-pesos-cnpj-dv1.
+          03 pic 9(01) value 5.
+          03 pic 9(01) value 4.
+          03 pic 9(01) value 3.
+          03 pic 9(01) value 2.
+          03 pic 9(01) value 9.
+          03 pic 9(01) value 8.
+          03 pic 9(01) value 7.
+          03 pic 9(01) value 6.
+          03 pic 9(01) value 5.
+          03 pic 9(01) value 4.
+          03 pic 9(01) value 3.
+          03 pic 9(01) value 2.
+       01 tb-pesos-cnpj-dv1-r redefines tb-pesos-cnpj-dv1.
+          03 ws-peso-cnpj-dv1               pic 9(01) occurs 12 times.
+      *
+       01 tb-pesos-cnpj-dv2.
+          03 pic 9(01) value 6.
+          03 pic 9(01) value 5.
+          03 pic 9(01) value 4.
+          03 pic 9(01) value 3.
+          03 pic 9(01) value 2.
+          03 pic 9(01) value 9.
+          03 pic 9(01) value 8.
+          03 pic 9(01) value 7.
+          03 pic 9(01) value 6.
+          03 pic 9(01) value 5.
+          03 pic 9(01) value 4.
+          03 pic 9(01) value 3.
+          03 pic 9(01) value 2.
+       01 tb-pesos-cnpj-dv2-r redefines tb-pesos-cnpj-dv2.
+          03 ws-peso-cnpj-dv2               pic 9(01) occurs 13 times.
+      *
+       01 ws-doc-digitos.
+          03 ws-doc-digito                  pic 9(01) occurs 14 times.
+       01 ws-doc-qtd                        pic 9(02) comp.
+       01 ws-doc-pos                        pic 9(02) comp.
+       01 ws-doc-soma                       pic 9(04) comp.
+       01 ws-doc-resto                      pic 9(02) comp.
+       01 ws-doc-dv1                        pic 9(01).
+       01 ws-doc-dv2                        pic 9(01).
+       01 ws-doc-repetido                   pic 9(01).
+          88 ws-doc-todos-iguais            value 1 false 0.
+       01 ws-doc-numero                     pic 9(14).
+      *
+       01 ws-busca-doc                      pic 9(14).
+       01 ws-busca-qtd                      pic 9(02) comp.
+       01 ws-busca-pos                      pic 9(02) comp.
+       01 ws-busca-digito                   pic 9(01).
+       01 ws-busca-tam                      pic 9(02) comp.
+      *
+       01 ws-cep-numero                     pic 9(08).
+       01 ws-cep-qtd                        pic 9(02) comp.
+       01 ws-cep-pos                        pic 9(02) comp.
+       01 ws-cep-digito                     pic 9(01).
+      *
+       01 ws-operador                       pic x(08).
+       01 ws-aud-data                       pic 9(08).
+       01 ws-aud-hora-raw                   pic 9(08).
+       01 ws-aud-hora                       pic 9(06).
+       01 ws-aud-tipo-acao                  pic x(01).
+          88 ws-aud-acao-alteracao          value "A".
+          88 ws-aud-acao-exclusao           value "E".
+      *
+       01 ws-rel-titulo                     pic x(132).
+       01 ws-rel-branco                     pic x(132) value spaces.
+       01 ws-rel-cabecalho.
+          03 filler                         pic x(07) value "codigo ".
+          03 filler                         pic x(31) value "nome ".
+          03 filler                         pic x(16)
+             value "documento ".
+          03 filler                         pic x(16) value "telefone ".
+          03 filler                         pic x(52) value "endereco ".
+          03 filler                         pic x(04) value "pets".
+       01 ws-rel-detalhe.
+          03 wsr-cd-tutor                   pic z(06)9.
+          03 filler                         pic x(01) value space.
+          03 wsr-nm-tutor                   pic x(30).
+          03 filler                         pic x(01) value space.
+          03 wsr-rn-tutor                   pic x(15).
+          03 filler                         pic x(01) value space.
+          03 wsr-contato-tutor              pic x(15).
+          03 filler                         pic x(01) value space.
+          03 wsr-endereco                   pic x(51).
+          03 filler                         pic x(01) value space.
+          03 wsr-qtd-pets                   pic z9.
+       01 ws-rel-numero-ed                  pic z(11)9.
+       01 ws-rel-tam-rua                    pic 9(02) comp.
+       01 ws-rel-tam-bairro                 pic 9(02) comp.
+       01 ws-rel-tam-cidade                 pic 9(02) comp.
+       01 ws-rel-pos-numero                 pic 9(02) comp.
+       01 ws-rel-tam-numero                 pic 9(02) comp.
       *
       ******************************************************************
       *                         screen section                         *
       ******************************************************************
        screen                               section.
        copy "tutores-tela-tuto.scr".
+       copy "tutores-tela-pet.scr".
       *
       ******************************************************************
       *                       procedure division                       *
@@ -89,9 +245,34 @@
                                   "status: " fs-vbm-tuto
               exit paragraph
            end-if.
+           open i-o vbm-pet.
+           if not valid-vbm-pet
+              display message box "erro ao abrir o arquivo vbm-pet!"
+                                  "status: " fs-vbm-pet
+              exit paragraph
+           end-if.
+           open input vbm-cep.
+           if not valid-vbm-cep
+              display message box "erro ao abrir o arquivo vbm-cep!"
+                                  "status: " fs-vbm-cep
+              exit paragraph
+           end-if.
+           open extend vbm-ttau.
+           if not valid-vbm-ttau
+              open output vbm-ttau
+           end-if.
+           if not valid-vbm-ttau
+              display message box "erro ao abrir o arquivo vbm-ttau!"
+                                  "status: " fs-vbm-ttau
+              exit paragraph
+           end-if.
       *
        inicio-programa.
 
+           accept ws-operador               from environment "USERNAME".
+           if ws-operador equal spaces
+              accept ws-operador            from environment "USER"
+           end-if.
            set wss-pesquisa to true.
            display standard graphical window
               lines 30
@@ -111,7 +292,37 @@
       *
        fechar-arquivos.
            close vbm-tuto.
+           close vbm-pet.
+           close vbm-cep.
+           close vbm-ttau.
            goback.
+      *
+      ******************************************************************
+      *    trilha de auditoria - grava a imagem anterior do tutor       *
+      *    antes de uma alteracao ou exclusao                           *
+      ******************************************************************
+       gravar-auditoria-tutor.
+           accept ws-aud-data                from date yyyymmdd.
+           accept ws-aud-hora-raw             from time.
+           divide ws-aud-hora-raw by 100 giving ws-aud-hora.
+           initialize reg-ttau.
+           compute ttau-dt-hora = ws-aud-data * 1000000 + ws-aud-hora.
+           move ws-operador                  to ttau-operador.
+           move ws-aud-tipo-acao              to ttau-tipo-acao.
+           move tuto-cd-tutor                 to ttau-cd-tutor.
+           move tuto-rn-tutor                 to ttau-rn-tutor.
+           move tuto-tp-pessoa-tutor          to ttau-tp-pessoa-tutor.
+           move tuto-nm-tutor                 to ttau-nm-tutor.
+           move tuto-contato-tutor            to ttau-contato-tutor.
+           move tuto-qtd-pets-tutor           to ttau-qtd-pets-tutor.
+           move tuto-uf-tutor                 to ttau-uf-tutor.
+           move tuto-cep-tutor                to ttau-cep-tutor.
+           move tuto-cidade-tutor             to ttau-cidade-tutor.
+           move tuto-bairro-tutor             to ttau-bairro-tutor.
+           move tuto-rua-tutor                to ttau-rua-tutor.
+           move tuto-numero-tutor             to ttau-numero-tutor.
+           move tuto-situacao                 to ttau-situacao.
+           write reg-ttau.
       *
        controle-componentes.
            evaluate true
@@ -135,6 +346,14 @@
                  perform salvar-link-to
               when cancelar-key
                  perform cancelar-link-to
+              when pets-key
+                 perform pets-link-to
+              when buscar-key
+                 perform buscar-link-to
+              when relatorio-key
+                 perform relatorio-link-to
+              when incl-excluidos-key
+                 perform incl-excluidos-link-to
            end-evaluate.
       *
        modificar-componentes.
@@ -159,7 +378,6 @@
            modify t01-ef-rn-tutor           enabled true.
            modify t01-ef-nm-tutor           enabled true.
            modify t01-ef-contato-tutor      enabled true.
-           modify t01-ef-qtd-pets-tutor     enabled true.
            modify t01-ef-uf-tutor           enabled true.
            modify t01-ef-cep-tutor          enabled true.
            modify t01-ef-cidade-tutor       enabled true.
@@ -199,6 +417,11 @@
            modify t01-pb-proximo            enabled true.
            modify t01-pb-anterior           enabled true.
            modify t01-pb-ultimo             enabled true.
+           modify t01-pb-pets               enabled true.
+           modify t01-pb-buscar             enabled true.
+           modify t01-pb-relatorio          enabled true.
+           modify t01-ef-busca-tutor        enabled true.
+           modify t01-cb-incl-excluidos     enabled true.
       *
        desabilitar-navegacao.
            modify t01-pb-novo               enabled false.
@@ -208,17 +431,18 @@
            modify t01-pb-proximo            enabled false.
            modify t01-pb-anterior           enabled false.
            modify t01-pb-ultimo             enabled false.
+           modify t01-pb-pets               enabled false.
+           modify t01-pb-buscar             enabled false.
+           modify t01-pb-relatorio          enabled false.
+           modify t01-ef-busca-tutor        enabled false.
+           modify t01-cb-incl-excluidos     enabled false.
       *
        mover-tela-para-registro.
            initialize reg-tuto.
            move s01-cd-tutor                to tuto-cd-tutor.
       *
-           if s01-fisica-tutor
-              move s01-rn-tutor             to tuto-rn-tutor
-           end-if.
-           if s01-juridica-tutor
-              move s01-rn-tutor             to tuto-rn-tutor
-           end-if.
+           perform extrair-digitos-documento.
+           move ws-doc-numero               to tuto-rn-tutor.
       *
            if s01-fisica-tutor
               set tuto-fisica-tutor to true
@@ -248,6 +472,10 @@
               s01-cep-tutor(7:3)            delimited by size
               into tuto-cep-tutor
            end-string.
+      *
+           if tuto-situacao equal spaces
+              set tuto-ativo                to true
+           end-if.
       *
        mover-registro-para-tela.
            initialize screen-t01.
@@ -255,13 +483,13 @@
       *
            if tuto-fisica-tutor
               string
-                   tuto-rn-tutor(1:3)       delimited by size
-                   "."
                    tuto-rn-tutor(4:3)       delimited by size
                    "."
                    tuto-rn-tutor(7:3)       delimited by size
+                   "."
+                   tuto-rn-tutor(10:3)      delimited by size
                    "-"
-                   tuto-rn-tutor(10:2)      delimited by size
+                   tuto-rn-tutor(13:2)      delimited by size
                 into s01-rn-tutor
              end-string
            end-if.
@@ -314,6 +542,22 @@
            initialize screen-t01.
            perform mover-registro-para-tela.
            perform modificar-componentes.
+      *
+       pular-excluidos-anterior.
+           perform with test before
+                    until not valid-vbm-tuto
+                       or not tuto-excluido
+                       or s01-mostrar-excluidos
+              read vbm-tuto previous with no lock
+           end-perform.
+      *
+       pular-excluidos-proximo.
+           perform with test before
+                    until not valid-vbm-tuto
+                       or not tuto-excluido
+                       or s01-mostrar-excluidos
+              read vbm-tuto next with no lock
+           end-perform.
       *
        carregar-sequencia.
            initialize reg-tuto.
@@ -404,6 +648,9 @@
            modify t01-la-status title s01-status.
       *
        cancelar-link-to.
+           if wss-alteracao
+              unlock vbm-tuto
+           end-if.
            initialize reg-tuto.
            perform modificar-componentes.
            perform desabilitar-salvar-cancelar.
@@ -414,6 +661,18 @@
       *
        salvar-link-to.
            set s01-validar-todos-campos     to true.
+           perform validar-campos.
+           set s01-validar-todos-campos     to false.
+           if not s01-campos-validos
+              exit paragraph
+           end-if.
+           if wss-alteracao
+              initialize reg-tuto
+              move s01-cd-tutor             to tuto-cd-tutor
+              read vbm-tuto with no lock
+              set ws-aud-acao-alteracao     to true
+              perform gravar-auditoria-tutor
+           end-if.
            initialize reg-tuto.
            perform mover-tela-para-registro
            if wss-inclusao
@@ -431,15 +690,11 @@
            if wss-alteracao
               set wss-inclusao to true
               rewrite reg-tuto
+              unlock vbm-tuto
               if not valid-vbm-tuto
                  display message box "erro ao alterar arquivo tutores!"
                                      "status: " fs-vbm-tuto
            end-if.
-           perform validar-campos.
-           set s01-validar-todos-campos     to false.
-           if not s01-campos-validos
-              exit paragraph
-           end-if.
            perform desabilitar-salvar-cancelar.
            perform desabilitar-componentes
            perform habilitar-navegacao
@@ -461,7 +716,14 @@
        editar-link-to.
            initialize reg-tuto.
            move s01-cd-tutor                to tuto-cd-tutor.
-           read vbm-tuto with no lock.
+           read vbm-tuto with lock.
+           if tuto-bloqueado
+              display message box
+                 "Registro ja esta sendo editado por outro usuario"
+              inquire t01-ef-cd-tutor       id in control-id
+              move 4                        to accept-control
+              exit paragraph
+           end-if.
            if not valid-vbm-tuto
               display message box
                  "Registro do tutor nao pode ser encontrado"
@@ -472,6 +734,12 @@
               move 4                        to accept-control
               exit paragraph
            end-if.
+           if tuto-excluido
+              unlock vbm-tuto
+              display message box
+                 "Tutor excluido nao pode ser editado"
+              exit paragraph
+           end-if.
            modify t01-pb-novo               enabled false.
            modify t01-pb-editar             enabled false.
            modify t01-ef-cd-tutor           enabled false.
@@ -485,23 +753,43 @@
        excluir-link-to.
            initialize reg-tuto.
            move s01-cd-tutor to tuto-cd-tutor.
-           read vbm-tuto with no lock.
+           read vbm-tuto with lock.
+           if tuto-bloqueado
+              display message box
+                 "Registro ja esta sendo editado por outro usuario"
+              exit paragraph
+           end-if.
            if not valid-vbm-tuto
               display message box
               "Registro do tutor nao pode ser encontrado"
              x"0a" "File status:" fs-vbm-tuto
               exit paragraph
+           end-if.
+           if tuto-excluido
+              unlock vbm-tuto
+              display message box "Tutor ja esta excluido"
+              exit paragraph
            end-if.
               display message box
                  "Voce realmente deseja excluir o registro do tutor?"
                  type 2
                  giving return-code.
            if return-code equal mb-yes
-              delete vbm-tuto
-              display message box "Tutor removido"
+              set ws-aud-acao-exclusao        to true
+              perform gravar-auditoria-tutor
+              set tuto-excluido                to true
+              rewrite reg-tuto
+              unlock vbm-tuto
+              if not valid-vbm-tuto
+                 display message box "erro ao excluir o tutor!"
+                                     "status: " fs-vbm-tuto
+              else
+                 display message box "Tutor removido"
+              end-if
               initialize screen-t01
               perform modificar-componentes
            else
+              unlock vbm-tuto
               display message box
               "Acao interrompida"
            end-if.
@@ -512,6 +800,7 @@
            move low-value to tuto-cd-tutor.
            start vbm-tuto key > tuto-cd-tutor.
            read vbm-tuto previous with no lock.
+           perform pular-excluidos-anterior.
            if valid-vbm-tuto
               perform navegar-registros
            end-if.
@@ -525,6 +814,7 @@
            move high-value                  to tuto-cd-tutor.
            start vbm-tuto key < tuto-cd-tutor.
            read vbm-tuto previous with no lock.
+           perform pular-excluidos-anterior.
            if valid-vbm-tuto
               perform navegar-registros
            end-if.
@@ -537,6 +827,7 @@
            perform mover-tela-para-registro.
            start vbm-tuto key < tuto-cd-tutor.
            read vbm-tuto previous with no lock.
+           perform pular-excluidos-anterior.
            if not valid-vbm-tuto
               display
                  message box
@@ -552,6 +843,7 @@
            perform mover-tela-para-registro.
            start vbm-tuto key > tuto-cd-tutor
            read vbm-tuto next with no lock.
+           perform pular-excluidos-proximo.
            if not valid-vbm-tuto
               display
                  message box
@@ -565,15 +857,490 @@
        f2-link-to.
            move s01-cd-tutor to tuto-cd-tutor.
            read vbm-tuto with no lock.
+           if valid-vbm-tuto and tuto-excluido
+                             and not s01-mostrar-excluidos
+              move "23"                      to fs-vbm-tuto
+           end-if.
            if not valid-vbm-tuto
               initialize screen-t01
               display
                   message box
                  "vbm-tuto not valid" x"0a"
            else
-              move reg-tuto to screen-t01
+              perform mover-registro-para-tela
               perform modificar-componentes
            end-if.
+      *
+       pets-link-to.
+           if s01-cd-tutor equal zeros
+              display message box
+                 "Selecione um tutor antes de abrir os pets!"
+              exit paragraph
+           end-if.
+           initialize screen-t02.
+           move s01-cd-tutor                to s02-cd-tutor.
+           move s01-nm-tutor                to s02-nm-tutor.
+           set wss-pet-pesquisa             to true.
+           display tela-pet.
+           perform desabilitar-componentes-pet.
+           perform desabilitar-salvar-cancelar-pet.
+           perform with test after until fechar-pet-key
+              accept tela-pet on exception
+                 perform controle-componentes-pet
+              end-accept
+           end-perform.
+           perform atualizar-qtd-pets-tutor.
+           perform modificar-componentes.
+      *
+      ******************************************************************
+      *    busca de tutores por nome ou por cpf/cnpj                    *
+      ******************************************************************
+       incl-excluidos-link-to.
+           inquire t01-cb-incl-excluidos    value s01-incl-excluidos.
+           perform primeiro-link-to.
+      *
+       buscar-link-to.
+           if s01-busca-tutor equal spaces
+              display message box
+                 "Informe o nome ou o CPF/CNPJ para buscar"
+              exit paragraph
+           end-if.
+           perform calcular-tamanho-busca.
+           initialize reg-tuto.
+           if s01-busca-tutor(1:1) is numeric
+              perform buscar-tutor-por-documento
+           else
+              perform buscar-tutor-por-nome
+           end-if.
+      *
+       calcular-tamanho-busca.
+           move 30                           to ws-busca-tam.
+           perform varying ws-busca-tam from 30 by -1
+                      until ws-busca-tam = 0
+                         or s01-busca-tutor(ws-busca-tam:1)
+                            not equal space
+           end-perform.
+      *
+       buscar-tutor-por-documento.
+           perform extrair-digitos-busca.
+           move ws-busca-doc                to tuto-rn-tutor.
+           start vbm-tuto key is equal to tuto-rn-tutor.
+           if valid-vbm-tuto
+              read vbm-tuto next with no lock
+           end-if.
+           perform pular-excluidos-proximo.
+           if not valid-vbm-tuto or
+              tuto-rn-tutor not equal ws-busca-doc
+              display message box
+                 "Nenhum tutor encontrado com este CPF/CNPJ"
+           else
+              perform navegar-registros
+              inquire t01-ef-cd-tutor        id in control-id
+              move 4                         to accept-control
+           end-if.
+      *
+       extrair-digitos-busca.
+           move zero                         to ws-busca-doc.
+           move zero                         to ws-busca-qtd.
+           perform varying ws-busca-pos from 1 by 1
+                      until ws-busca-pos > 30
+              if s01-busca-tutor(ws-busca-pos:1) is numeric
+                 move s01-busca-tutor(ws-busca-pos:1) to ws-busca-digito
+                 add 1                       to ws-busca-qtd
+                 if ws-busca-qtd <= 14
+                    compute ws-busca-doc = ws-busca-doc * 10 +
+                       ws-busca-digito
+                 end-if
+              end-if
+           end-perform.
+      *
+       buscar-tutor-por-nome.
+           move s01-busca-tutor             to tuto-nm-tutor.
+           start vbm-tuto key is not less than tuto-nm-tutor.
+           if valid-vbm-tuto
+              read vbm-tuto next with no lock
+           end-if.
+           perform pular-excluidos-proximo.
+           if not valid-vbm-tuto
+              display message box
+                 "Nenhum tutor encontrado com este nome"
+              exit paragraph
+           end-if.
+           if tuto-nm-tutor(1:ws-busca-tam) not equal
+              s01-busca-tutor(1:ws-busca-tam)
+              display message box
+                 "Nenhum tutor encontrado com este nome"
+           else
+              perform navegar-registros
+              inquire t01-ef-cd-tutor        id in control-id
+              move 4                         to accept-control
+           end-if.
+      *
+      ******************************************************************
+      *    relatorio de tutores em sequencia de codigo                  *
+      ******************************************************************
+       relatorio-link-to.
+           open output vbm-rtut.
+           if not valid-vbm-rtut
+              display message box
+                 "erro ao abrir o relatorio de tutores!"
+                 "status: " fs-vbm-rtut
+              exit paragraph
+           end-if.
+           move "relatorio de tutores - vbm-1001"
+                                             to ws-rel-titulo.
+           write reg-rtut                    from ws-rel-titulo.
+           write reg-rtut                    from ws-rel-branco.
+           write reg-rtut                    from ws-rel-cabecalho.
+           move low-value                    to tuto-cd-tutor.
+           start vbm-tuto key is not less than tuto-cd-tutor.
+           if valid-vbm-tuto
+              read vbm-tuto next with no lock
+              perform with test before
+                       until not valid-vbm-tuto
+                 if tuto-ativo
+                    perform imprimir-linha-relatorio
+                 end-if
+                 read vbm-tuto next with no lock
+              end-perform
+           end-if.
+           close vbm-rtut.
+           display message box
+              "Relatorio de tutores gerado com sucesso!".
+      *
+       imprimir-linha-relatorio.
+           move tuto-cd-tutor                to wsr-cd-tutor.
+           move tuto-nm-tutor                to wsr-nm-tutor.
+           move tuto-rn-tutor                to wsr-rn-tutor.
+           string
+              "("  tuto-ddd-tutor            delimited by size
+              ") " tuto-fone-tutor(1:5)      delimited by size
+              "-"  tuto-fone-tutor(6:4)      delimited by size
+              into wsr-contato-tutor
+           end-string.
+           move tuto-numero-tutor            to ws-rel-numero-ed.
+           perform calcular-tamanho-rel-endereco.
+           string
+              tuto-rua-tutor(1:ws-rel-tam-rua) delimited by size
+              ", " ws-rel-numero-ed(ws-rel-pos-numero:ws-rel-tam-numero)
+                                             delimited by size
+              " - " tuto-bairro-tutor(1:ws-rel-tam-bairro)
+                                             delimited by size
+              " - " tuto-cidade-tutor(1:ws-rel-tam-cidade)
+                                             delimited by size
+              "/"  tuto-uf-tutor             delimited by size
+              into wsr-endereco
+           end-string.
+           move tuto-qtd-pets-tutor          to wsr-qtd-pets.
+           write reg-rtut                    from ws-rel-detalhe.
+      *
+       calcular-tamanho-rel-endereco.
+           move 30                           to ws-rel-tam-rua.
+           perform varying ws-rel-tam-rua from 30 by -1
+                      until ws-rel-tam-rua = 0
+                         or tuto-rua-tutor(ws-rel-tam-rua:1)
+                            not equal space
+           end-perform.
+           if ws-rel-tam-rua = 0
+              move 1                         to ws-rel-tam-rua
+           end-if.
+           move 30                           to ws-rel-tam-bairro.
+           perform varying ws-rel-tam-bairro from 30 by -1
+                      until ws-rel-tam-bairro = 0
+                         or tuto-bairro-tutor(ws-rel-tam-bairro:1)
+                            not equal space
+           end-perform.
+           if ws-rel-tam-bairro = 0
+              move 1                         to ws-rel-tam-bairro
+           end-if.
+           move 30                           to ws-rel-tam-cidade.
+           perform varying ws-rel-tam-cidade from 30 by -1
+                      until ws-rel-tam-cidade = 0
+                         or tuto-cidade-tutor(ws-rel-tam-cidade:1)
+                            not equal space
+           end-perform.
+           if ws-rel-tam-cidade = 0
+              move 1                         to ws-rel-tam-cidade
+           end-if.
+           move 1                            to ws-rel-pos-numero.
+           perform varying ws-rel-pos-numero from 1 by 1
+                      until ws-rel-pos-numero > 12
+                         or ws-rel-numero-ed(ws-rel-pos-numero:1)
+                            not equal space
+           end-perform.
+           if ws-rel-pos-numero > 12
+              move 12                        to ws-rel-pos-numero
+           end-if.
+           compute ws-rel-tam-numero = 13 - ws-rel-pos-numero.
+      *
+       controle-componentes-pet.
+           evaluate true
+              when novo-pet-key
+                 perform novo-pet-link-to
+              when editar-pet-key
+                 perform editar-pet-link-to
+              when excluir-pet-key
+                 perform excluir-pet-link-to
+              when primeiro-pet-key
+                 perform primeiro-pet-link-to
+              when anterior-pet-key
+                 perform anterior-pet-link-to
+              when proximo-pet-key
+                 perform proximo-pet-link-to
+              when ultimo-pet-key
+                 perform ultimo-pet-link-to
+              when salvar-pet-key
+                 perform salvar-pet-link-to
+              when cancelar-pet-key
+                 perform cancelar-pet-link-to
+           end-evaluate.
+      *
+       modificar-componentes-pet.
+           modify t02-ef-cd-tutor           value s02-cd-tutor.
+           modify t02-ef-nm-tutor           value s02-nm-tutor.
+           modify t02-ef-cd-pet             value s02-cd-pet.
+           modify t02-ef-nm-pet             value s02-nm-pet.
+           modify t02-ef-especie-pet        value s02-especie-pet.
+           modify t02-ef-raca-pet           value s02-raca-pet.
+           modify t02-ef-dt-nasc-pet        value s02-dt-nasc-pet.
+      *
+       habilitar-componentes-pet.
+           modify t02-ef-nm-pet             enabled true.
+           modify t02-ef-especie-pet        enabled true.
+           modify t02-ef-raca-pet           enabled true.
+           modify t02-ef-dt-nasc-pet        enabled true.
+      *
+       desabilitar-componentes-pet.
+           modify t02-ef-nm-pet             enabled false.
+           modify t02-ef-especie-pet        enabled false.
+           modify t02-ef-raca-pet           enabled false.
+           modify t02-ef-dt-nasc-pet        enabled false.
+      *
+       habilitar-salvar-cancelar-pet.
+           modify t02-pb-salvar             enabled true.
+           modify t02-pb-cancelar           enabled true.
+      *
+       desabilitar-salvar-cancelar-pet.
+           modify t02-pb-salvar             enabled false.
+           modify t02-pb-cancelar           enabled false.
+      *
+       habilitar-navegacao-pet.
+           modify t02-pb-novo               enabled true.
+           modify t02-pb-editar             enabled true.
+           modify t02-pb-excluir            enabled true.
+           modify t02-pb-primeiro           enabled true.
+           modify t02-pb-proximo            enabled true.
+           modify t02-pb-anterior           enabled true.
+           modify t02-pb-ultimo             enabled true.
+      *
+       desabilitar-navegacao-pet.
+           modify t02-pb-novo               enabled false.
+           modify t02-pb-editar              enabled false.
+           modify t02-pb-excluir            enabled false.
+           modify t02-pb-primeiro           enabled false.
+           modify t02-pb-proximo            enabled false.
+           modify t02-pb-anterior           enabled false.
+           modify t02-pb-ultimo             enabled false.
+      *
+       mover-tela-para-registro-pet.
+           initialize reg-pet.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move s02-cd-pet                  to pet-cd-pet.
+           move s02-nm-pet                  to pet-nm-pet.
+           move s02-especie-pet             to pet-especie-pet.
+           move s02-raca-pet                to pet-raca-pet.
+           move s02-dt-nasc-pet             to pet-dt-nasc-pet.
+      *
+       mover-registro-para-tela-pet.
+           move pet-cd-tutor                to s02-cd-tutor.
+           move pet-cd-pet                  to s02-cd-pet.
+           move pet-nm-pet                  to s02-nm-pet.
+           move pet-especie-pet             to s02-especie-pet.
+           move pet-raca-pet                to s02-raca-pet.
+           move pet-dt-nasc-pet             to s02-dt-nasc-pet.
+      *
+       navegar-registros-pet.
+           perform mover-registro-para-tela-pet.
+           perform modificar-componentes-pet.
+      *
+       carregar-sequencia-pet.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move high-value                  to pet-cd-pet.
+           start vbm-pet key less than or equal pet-chave-pet.
+           read vbm-pet previous with no lock.
+           if valid-vbm-pet and pet-cd-tutor equal s02-cd-tutor
+              add 1 to pet-cd-pet           giving s02-cd-pet
+           else
+              move 1                        to s02-cd-pet
+           end-if.
+      *
+       cancelar-pet-link-to.
+           initialize screen-t02.
+           move s01-cd-tutor                to s02-cd-tutor.
+           move s01-nm-tutor                to s02-nm-tutor.
+           perform modificar-componentes-pet.
+           perform desabilitar-salvar-cancelar-pet.
+           perform desabilitar-componentes-pet.
+           perform habilitar-navegacao-pet.
+           set wss-pet-pesquisa             to true.
+      *
+       salvar-pet-link-to.
+           if s02-nm-pet equal spaces
+              display message box "Informe o nome do pet!"
+              exit paragraph
+           end-if.
+           perform mover-tela-para-registro-pet.
+           if wss-pet-inclusao
+              write reg-pet
+              if not valid-vbm-pet
+                 display message box "erro ao gravar o pet!"
+                                     "status: " fs-vbm-pet
+                 exit paragraph
+              end-if
+           end-if.
+           if wss-pet-alteracao
+              rewrite reg-pet
+              if not valid-vbm-pet
+                 display message box "erro ao alterar o pet!"
+                                     "status: " fs-vbm-pet
+                 exit paragraph
+              end-if
+           end-if.
+           perform desabilitar-salvar-cancelar-pet.
+           perform desabilitar-componentes-pet.
+           perform habilitar-navegacao-pet.
+           set wss-pet-pesquisa             to true.
+      *
+       novo-pet-link-to.
+           perform carregar-sequencia-pet.
+           move spaces                      to s02-nm-pet
+                                                s02-especie-pet
+                                                s02-raca-pet.
+           move zeros                       to s02-dt-nasc-pet.
+           perform habilitar-componentes-pet.
+           perform modificar-componentes-pet.
+           perform desabilitar-navegacao-pet.
+           perform habilitar-salvar-cancelar-pet.
+           set wss-pet-inclusao             to true.
+      *
+       editar-pet-link-to.
+           initialize reg-pet.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move s02-cd-pet                  to pet-cd-pet.
+           read vbm-pet with no lock.
+           if not valid-vbm-pet
+              display message box
+                 "Registro do pet nao pode ser encontrado"
+              exit paragraph
+           end-if.
+           perform desabilitar-navegacao-pet.
+           perform habilitar-salvar-cancelar-pet.
+           perform habilitar-componentes-pet.
+           set wss-pet-alteracao            to true.
+      *
+       excluir-pet-link-to.
+           initialize reg-pet.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move s02-cd-pet                  to pet-cd-pet.
+           read vbm-pet with no lock.
+           if not valid-vbm-pet
+              display message box
+                 "Registro do pet nao pode ser encontrado"
+              exit paragraph
+           end-if.
+           display message box
+              "Voce realmente deseja excluir o registro do pet?"
+              type 2
+              giving return-code.
+           if return-code equal mb-yes
+              delete vbm-pet
+              display message box "Pet removido"
+              move s01-cd-tutor             to s02-cd-tutor
+              move s01-nm-tutor             to s02-nm-tutor
+              move spaces                   to s02-nm-pet
+                                                s02-especie-pet
+                                                s02-raca-pet
+              move zeros                    to s02-cd-pet
+                                                s02-dt-nasc-pet
+              perform modificar-componentes-pet
+           else
+              display message box "Acao interrompida"
+           end-if.
+      *
+       primeiro-pet-link-to.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move low-value                   to pet-cd-pet.
+           start vbm-pet key greater than pet-chave-pet.
+           read vbm-pet next with no lock.
+           if valid-vbm-pet and pet-cd-tutor equal s02-cd-tutor
+              perform navegar-registros-pet
+           else
+              display message box "Nao existem pets para este tutor"
+           end-if.
+      *
+       ultimo-pet-link-to.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move high-value                  to pet-cd-pet.
+           start vbm-pet key less than pet-chave-pet.
+           read vbm-pet previous with no lock.
+           if valid-vbm-pet and pet-cd-tutor equal s02-cd-tutor
+              perform navegar-registros-pet
+           else
+              display message box "Nao existem pets para este tutor"
+           end-if.
+      *
+       anterior-pet-link-to.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move s02-cd-pet                  to pet-cd-pet.
+           start vbm-pet key less than pet-chave-pet.
+           read vbm-pet previous with no lock.
+           if not valid-vbm-pet or pet-cd-tutor not equal s02-cd-tutor
+              display message box "Voce chegou ao primeiro pet"
+           else
+              perform navegar-registros-pet
+           end-if.
+      *
+       proximo-pet-link-to.
+           move s02-cd-tutor                to pet-cd-tutor.
+           move s02-cd-pet                  to pet-cd-pet.
+           start vbm-pet key greater than pet-chave-pet.
+           read vbm-pet next with no lock.
+           if not valid-vbm-pet or pet-cd-tutor not equal s02-cd-tutor
+              display message box "Voce chegou ao ultimo pet"
+           else
+              perform navegar-registros-pet
+           end-if.
+      *
+       atualizar-qtd-pets-tutor.
+           move zero                        to ws-qtd-pets-contados.
+           move s01-cd-tutor                to pet-cd-tutor.
+           start vbm-pet key is equal to pet-cd-tutor.
+           if valid-vbm-pet
+              read vbm-pet next with no lock
+              perform with test before
+                       until not valid-vbm-pet
+                          or pet-cd-tutor not equal s01-cd-tutor
+                 add 1                       to ws-qtd-pets-contados
+                 read vbm-pet next with no lock
+              end-perform
+           end-if.
+           move ws-qtd-pets-contados         to s01-qtd-pets-tutor.
+           move s01-cd-tutor                 to tuto-cd-tutor.
+           read vbm-tuto with lock.
+           if tuto-bloqueado
+              display message box
+                 "Registro ja esta sendo editado por outro usuario"
+              exit paragraph
+           end-if.
+           if valid-vbm-tuto
+              if ws-qtd-pets-contados not equal tuto-qtd-pets-tutor
+                 set ws-aud-acao-alteracao   to true
+                 perform gravar-auditoria-tutor
+                 move ws-qtd-pets-contados   to tuto-qtd-pets-tutor
+                 rewrite reg-tuto
+              end-if
+              unlock vbm-tuto
+           end-if.
       *
        t01-ef-cd-tutor-aft-proc.
            modify t01-la-status title s01-status.
@@ -620,6 +1387,64 @@
                     move 4                  to accept-control
               end-if
            end-if.
+      *
+      ******************************************************************
+      *    preenchimento automatico de endereco a partir do cep         *
+      ******************************************************************
+       t01-ef-cep-tutor-aft-proc.
+           modify t01-la-status title s01-status.
+           if s01-cep-tutor equal spaces
+              exit paragraph
+           end-if.
+           perform extrair-digitos-cep.
+           if ws-cep-qtd not equal 8
+              exit paragraph
+           end-if.
+           move ws-cep-numero               to cep-codigo.
+           read vbm-cep with no lock.
+           if not valid-vbm-cep
+              display message box
+                 "CEP nao encontrado na base - preencha o endereco "
+                 "manualmente"
+              exit paragraph
+           end-if.
+           if (s01-uf-tutor     not equal spaces and
+               s01-uf-tutor     not equal cep-uf)     or
+              (s01-cidade-tutor not equal spaces and
+               s01-cidade-tutor not equal cep-cidade) or
+              (s01-bairro-tutor not equal spaces and
+               s01-bairro-tutor not equal cep-bairro)
+              display message box
+                 "Endereco ja preenchido manualmente. Substituir pelos"
+                 " dados do CEP?"
+                 type 2
+                 giving return-code
+              if return-code not equal mb-yes
+                 exit paragraph
+              end-if
+           end-if.
+           move cep-uf                      to s01-uf-tutor.
+           move cep-cidade                  to s01-cidade-tutor.
+           move cep-bairro                  to s01-bairro-tutor.
+           if s01-rua-tutor equal spaces
+              move cep-rua                  to s01-rua-tutor
+           end-if.
+           perform modificar-componentes.
+      *
+       extrair-digitos-cep.
+           move zero                         to ws-cep-numero.
+           move zero                         to ws-cep-qtd.
+           perform varying ws-cep-pos from 1 by 1
+                      until ws-cep-pos > 9
+              if s01-cep-tutor(ws-cep-pos:1) is numeric
+                 move s01-cep-tutor(ws-cep-pos:1) to ws-cep-digito
+                 add 1                       to ws-cep-qtd
+                 if ws-cep-qtd <= 8
+                    compute ws-cep-numero = ws-cep-numero * 10 +
+                       ws-cep-digito
+                 end-if
+              end-if
+           end-perform.
       *
        t01-rb-tp-fisica-evt-proc.
            evaluate event-type
@@ -669,6 +1494,15 @@
                  move 4                               to accept-control
                  exit paragraph
               end-if
+              perform validar-documento-tutor
+              if not s01-documento-valido
+                 display message box
+                 "CPF ou CNPJ invalido - confira os digitos informados!"
+                 set s01-campos-validos               to false
+                 inquire t01-ef-rn-tutor              id in control-id
+                 move 4                               to accept-control
+                 exit paragraph
+              end-if
            end-if.
       *
            inquire t01-ef-contato-tutor id in w-id-field.
@@ -766,4 +1600,138 @@
                  exit paragraph
               end-if
            end-if.
+      *
+      ******************************************************************
+      *    validacao do digito verificador do cpf / cnpj do tutor       *
+      ******************************************************************
+       validar-documento-tutor.
+           set s01-documento-valido          to true.
+           perform extrair-digitos-documento.
+           if s01-fisica-tutor
+              if ws-doc-qtd not equal 11
+                 set s01-documento-valido    to false
+                 exit paragraph
+              end-if
+              perform validar-cpf
+           end-if.
+           if s01-juridica-tutor
+              if ws-doc-qtd not equal 14
+                 set s01-documento-valido    to false
+                 exit paragraph
+              end-if
+              perform validar-cnpj
+           end-if.
+      *
+       extrair-digitos-documento.
+           move zero                         to ws-doc-qtd.
+           move zero                         to ws-doc-numero.
+           initialize ws-doc-digitos.
+           perform varying ws-doc-pos from 1 by 1
+                      until ws-doc-pos > 18
+              if s01-rn-tutor(ws-doc-pos:1) is numeric
+                 add 1                       to ws-doc-qtd
+                 if ws-doc-qtd <= 14
+                    move s01-rn-tutor(ws-doc-pos:1)
+                      to ws-doc-digito(ws-doc-qtd)
+                    compute ws-doc-numero = ws-doc-numero * 10 +
+                       ws-doc-digito(ws-doc-qtd)
+                 end-if
+              end-if
+           end-perform.
+      *
+       validar-cpf.
+           move zero                         to ws-doc-repetido.
+           set ws-doc-todos-iguais           to true.
+           perform varying ws-doc-pos from 2 by 1 until ws-doc-pos > 11
+              if ws-doc-digito(ws-doc-pos) not equal ws-doc-digito(1)
+                 set ws-doc-todos-iguais      to false
+              end-if
+           end-perform.
+           if ws-doc-todos-iguais
+              set s01-documento-valido        to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 9
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) * (11 - ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv1
+           else
+              compute ws-doc-dv1 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv1 not equal ws-doc-digito(10)
+              set s01-documento-valido        to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 10
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) * (12 - ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv2
+           else
+              compute ws-doc-dv2 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv2 not equal ws-doc-digito(11)
+              set s01-documento-valido        to false
+           end-if.
+      *
+       validar-cnpj.
+           move zero                         to ws-doc-repetido.
+           set ws-doc-todos-iguais           to true.
+           perform varying ws-doc-pos from 2 by 1 until ws-doc-pos > 14
+              if ws-doc-digito(ws-doc-pos) not equal ws-doc-digito(1)
+                 set ws-doc-todos-iguais      to false
+              end-if
+           end-perform.
+           if ws-doc-todos-iguais
+              set s01-documento-valido        to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 12
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) *
+                  ws-peso-cnpj-dv1(ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv1
+           else
+              compute ws-doc-dv1 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv1 not equal ws-doc-digito(13)
+              set s01-documento-valido        to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 12
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) *
+                  ws-peso-cnpj-dv2(ws-doc-pos))
+           end-perform.
+           compute ws-doc-soma = ws-doc-soma +
+              (ws-doc-dv1 * ws-peso-cnpj-dv2(13)).
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv2
+           else
+              compute ws-doc-dv2 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv2 not equal ws-doc-digito(14)
+              set s01-documento-valido        to false
+           end-if.
       *
\ No newline at end of file
