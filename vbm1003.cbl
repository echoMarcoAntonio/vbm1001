@@ -0,0 +1,482 @@
+       identification                       division.
+       program-id.                          vbm-1003.
+       author.                              stanicki.
+       date-written.                        ago-2026.
+      ******************************************************************
+      *      importacao em lote de tutores a partir do extrato         *
+      *      vbm-imtu, com checkpoint/restart em vbm-ckpt para          *
+      *      permitir reinicio do ponto em que o processamento         *
+      *      anterior parou sem duplicar registros ja gravados         *
+      ******************************************************************
+       environment                          division.
+       special-names.
+           decimal-point is comma.
+       input-output                         section.
+       file-control.
+           copy "vbm-imtu.sl".
+           copy "vbm-tuto.sl".
+           copy "vbm-ckpt.sl".
+           copy "vbm-rimp.sl".
+       data                                 division.
+       file                                 section.
+           copy "vbm-imtu.fd".
+           copy "vbm-tuto.fd".
+           copy "vbm-ckpt.fd".
+           copy "vbm-rimp.fd".
+      ******************************************************************
+      *                        working storage                         *
+      ******************************************************************
+       working-storage                      section.
+       77 fs-vbm-imtu pic xx.
+          88 valid-vbm-imtu value "00" thru "09".
+       77 fs-vbm-tuto pic xx.
+          88 valid-vbm-tuto value "00" thru "09".
+       77 fs-vbm-ckpt pic xx.
+          88 valid-vbm-ckpt value "00" thru "09".
+          88 nao-encontrado-vbm-ckpt value "23".
+       77 fs-vbm-rimp pic xx.
+          88 valid-vbm-rimp value "00" thru "09".
+      *
+       01 wss-controle-batch                pic 9(01).
+          88 wss-fim-arquivo                value 1 false 0.
+       01 wss-fl-registro-valido            pic 9(01).
+          88 wss-registro-valido            value 1 false 0.
+      *
+       01 ws-ckpt-inicio                    pic 9(07) comp.
+       01 ws-reg-lido                       pic 9(07) comp.
+      *
+       01 ws-doc-digitos.
+          03 ws-doc-digito                  pic 9(01) occurs 14 times.
+       01 ws-doc-qtd                        pic 9(02) comp.
+       01 ws-doc-pos                        pic 9(02) comp.
+       01 ws-doc-numero                     pic 9(14).
+       01 ws-doc-soma                       pic 9(05) comp.
+       01 ws-doc-resto                      pic 9(02) comp.
+       01 ws-doc-dv1                        pic 9(01) comp.
+       01 ws-doc-dv2                        pic 9(01) comp.
+       01 ws-doc-repetido                   pic 9(01).
+          88 ws-doc-todos-iguais            value 1 false 0.
+       01 ws-fl-documento-valido            pic 9(01).
+          88 ws-documento-valido            value 1 false 0.
+      *
+       01 tb-pesos-cnpj-dv1.
+          03 filler                         pic 9(02) value 05.
+          03 filler                         pic 9(02) value 04.
+          03 filler                         pic 9(02) value 03.
+          03 filler                         pic 9(02) value 02.
+          03 filler                         pic 9(02) value 09.
+          03 filler                         pic 9(02) value 08.
+          03 filler                         pic 9(02) value 07.
+          03 filler                         pic 9(02) value 06.
+          03 filler                         pic 9(02) value 05.
+          03 filler                         pic 9(02) value 04.
+          03 filler                         pic 9(02) value 03.
+          03 filler                         pic 9(02) value 02.
+       01 ws-peso-cnpj-dv1 redefines tb-pesos-cnpj-dv1
+                                             pic 9(02) occurs 12 times.
+       01 tb-pesos-cnpj-dv2.
+          03 filler                         pic 9(02) value 06.
+          03 filler                         pic 9(02) value 05.
+          03 filler                         pic 9(02) value 04.
+          03 filler                         pic 9(02) value 03.
+          03 filler                         pic 9(02) value 02.
+          03 filler                         pic 9(02) value 09.
+          03 filler                         pic 9(02) value 08.
+          03 filler                         pic 9(02) value 07.
+          03 filler                         pic 9(02) value 06.
+          03 filler                         pic 9(02) value 05.
+          03 filler                         pic 9(02) value 04.
+          03 filler                         pic 9(02) value 03.
+          03 filler                         pic 9(02) value 02.
+       01 ws-peso-cnpj-dv2 redefines tb-pesos-cnpj-dv2
+                                             pic 9(02) occurs 13 times.
+      *
+       01 ws-motivo-rejeicao                pic x(40).
+       01 ws-total-lidos                    pic 9(07) comp.
+       01 ws-total-importados               pic 9(07) comp.
+       01 ws-total-rejeitados               pic 9(07) comp.
+       01 ws-total-ja-proc                  pic 9(07) comp.
+      *
+       01 ws-linha-titulo                   pic x(132).
+       01 ws-linha-branco                   pic x(132) value spaces.
+       01 ws-linha-rejeicao.
+          03 filler                         pic x(05) value spaces.
+          03 wsl-cd-tutor-rej               pic z(06)9.
+          03 filler                         pic x(03) value spaces.
+          03 wsl-nm-tutor-rej               pic x(30).
+          03 filler                         pic x(03) value spaces.
+          03 wsl-motivo-rej                 pic x(40).
+       01 ws-linha-total.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(22)
+             value "registros lidos.....: ".
+          03 wsl-total-lidos                pic z(06)9.
+       01 ws-linha-total-ok.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(24)
+             value "importados com sucesso: ".
+          03 wsl-total-ok                   pic z(06)9.
+       01 ws-linha-total-rej.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(23)
+             value "rejeitados...........: ".
+          03 wsl-total-rej                  pic z(06)9.
+       01 ws-linha-restart.
+          03 filler                         pic x(02) value spaces.
+          03 filler                         pic x(41)
+             value "reinicio a partir do registro.........: ".
+          03 wsl-total-restart              pic z(06)9.
+      ******************************************************************
+      *                       procedure division                       *
+      ******************************************************************
+       procedure                            division.
+           perform abrir-arquivos.
+           perform obter-checkpoint.
+           perform imprimir-cabecalho.
+           perform processar-importacao.
+           perform finalizar-checkpoint.
+           perform imprimir-total.
+           perform fechar-arquivos.
+           stop run.
+      *
+       abrir-arquivos.
+           open input vbm-imtu.
+           if not valid-vbm-imtu
+              display "erro ao abrir o arquivo vbm-imtu! status: "
+                      fs-vbm-imtu
+              stop run
+           end-if.
+           open i-o vbm-tuto.
+           if not valid-vbm-tuto
+              display "erro ao abrir o arquivo vbm-tuto! status: "
+                      fs-vbm-tuto
+              stop run
+           end-if.
+           open i-o vbm-ckpt.
+           if not valid-vbm-ckpt
+              open output vbm-ckpt
+              close vbm-ckpt
+              open i-o vbm-ckpt
+           end-if.
+           if not valid-vbm-ckpt
+              display "erro ao abrir o arquivo vbm-ckpt! status: "
+                      fs-vbm-ckpt
+              stop run
+           end-if.
+           open output vbm-rimp.
+           if not valid-vbm-rimp
+              display "erro ao abrir o arquivo vbm-rimp! status: "
+                      fs-vbm-rimp
+              stop run
+           end-if.
+      *
+       fechar-arquivos.
+           close vbm-imtu.
+           close vbm-tuto.
+           close vbm-ckpt.
+           close vbm-rimp.
+      *
+      ******************************************************************
+      *    le o registro de checkpoint do programa; se ainda nao       *
+      *    existir, cria um com o contador zerado (primeira execucao)  *
+      ******************************************************************
+       obter-checkpoint.
+           move "VBM1003"                    to ckpt-programa.
+           read vbm-ckpt.
+           if nao-encontrado-vbm-ckpt
+              move zero                      to ckpt-ult-registro-lido
+              move zero                      to ckpt-ult-cd-tutor-ok
+              accept ckpt-dt-atualizacao     from date yyyymmdd
+              accept ckpt-hr-atualizacao     from time
+              write reg-ckpt
+              move zero                      to ws-ckpt-inicio
+           else
+              move ckpt-ult-registro-lido    to ws-ckpt-inicio
+           end-if.
+      *
+      ******************************************************************
+      *    regrava o registro de checkpoint com a posicao atual,       *
+      *    permitindo reiniciar o lote a partir do ultimo registro     *
+      *    processado com sucesso em caso de interrupcao               *
+      ******************************************************************
+       atualizar-checkpoint.
+           move ws-reg-lido                  to ckpt-ult-registro-lido.
+           move imtu-cd-tutor                to ckpt-ult-cd-tutor-ok.
+           accept ckpt-dt-atualizacao        from date yyyymmdd.
+           accept ckpt-hr-atualizacao        from time.
+           rewrite reg-ckpt.
+      *
+      ******************************************************************
+      *    ao final do lote, zera o checkpoint para que a proxima      *
+      *    execucao comece do inicio do extrato                        *
+      ******************************************************************
+       finalizar-checkpoint.
+           move zero                         to ckpt-ult-registro-lido.
+           move zero                         to ckpt-ult-cd-tutor-ok.
+           accept ckpt-dt-atualizacao        from date yyyymmdd.
+           accept ckpt-hr-atualizacao        from time.
+           rewrite reg-ckpt.
+      *
+       imprimir-cabecalho.
+           move "relatorio de importacao em lote de tutores - vbm-1003"
+                                             to ws-linha-titulo.
+           write reg-rimp                   from ws-linha-titulo.
+           write reg-rimp                   from ws-linha-branco.
+           if ws-ckpt-inicio > 0
+              move ws-ckpt-inicio            to wsl-total-restart
+              write reg-rimp                from ws-linha-restart
+              write reg-rimp                from ws-linha-branco
+           end-if.
+      *
+      ******************************************************************
+      *    le o extrato sequencialmente; registros com numero menor    *
+      *    ou igual ao checkpoint ja foram gravados numa execucao      *
+      *    anterior e sao apenas contados, nao reprocessados           *
+      ******************************************************************
+       processar-importacao.
+           move zero                         to ws-total-lidos.
+           move zero                         to ws-total-importados.
+           move zero                         to ws-total-rejeitados.
+           move zero                         to ws-total-ja-proc.
+           move zero                         to ws-reg-lido.
+           perform with test before until wss-fim-arquivo
+              read vbm-imtu
+                 at end
+                    set wss-fim-arquivo      to true
+              end-read
+              if not wss-fim-arquivo
+                 add 1                       to ws-reg-lido
+                 add 1                       to ws-total-lidos
+                 if ws-reg-lido <= ws-ckpt-inicio
+                    add 1                    to ws-total-ja-proc
+                 else
+                    perform validar-registro-importacao
+                    if wss-registro-valido
+                       perform gravar-tutor-importado
+                    else
+                       perform rejeitar-registro-importacao
+                    end-if
+                    perform atualizar-checkpoint
+                 end-if
+              end-if
+           end-perform.
+      *
+      ******************************************************************
+      *    validacoes de campo obrigatorio e digito verificador de     *
+      *    cpf/cnpj, equivalentes as aplicadas na tela de cadastro     *
+      ******************************************************************
+       validar-registro-importacao.
+           set wss-registro-valido           to true.
+           move spaces                       to ws-motivo-rejeicao.
+           if imtu-cd-tutor equal zero
+              set wss-registro-valido         to false
+              move "codigo do tutor nao informado"
+                                              to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+           move imtu-cd-tutor                to tuto-cd-tutor.
+           read vbm-tuto with no lock.
+           if valid-vbm-tuto
+              set wss-registro-valido         to false
+              move "codigo de tutor ja cadastrado"
+                                              to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+           if imtu-nm-tutor equal spaces
+              set wss-registro-valido         to false
+              move "nome do tutor nao informado"
+                                              to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+           if imtu-rn-tutor equal spaces
+              set wss-registro-valido         to false
+              move "cpf/cnpj do tutor nao informado"
+                                              to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+           if imtu-tp-pessoa-tutor not equal 1
+                                  and not equal 2
+              set wss-registro-valido         to false
+              move "tipo de pessoa invalido"  to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+           perform validar-documento-importado.
+           if not ws-documento-valido
+              set wss-registro-valido         to false
+              move "cpf/cnpj invalido"        to ws-motivo-rejeicao
+              exit paragraph
+           end-if.
+      *
+       validar-documento-importado.
+           set ws-documento-valido           to true.
+           perform extrair-digitos-documento-importado.
+           if imtu-tp-pessoa-tutor equal 1
+              if ws-doc-qtd not equal 11
+                 set ws-documento-valido     to false
+                 exit paragraph
+              end-if
+              perform validar-cpf-importado
+           end-if.
+           if imtu-tp-pessoa-tutor equal 2
+              if ws-doc-qtd not equal 14
+                 set ws-documento-valido     to false
+                 exit paragraph
+              end-if
+              perform validar-cnpj-importado
+           end-if.
+      *
+       extrair-digitos-documento-importado.
+           move zero                         to ws-doc-qtd.
+           move zero                         to ws-doc-numero.
+           initialize ws-doc-digitos.
+           perform varying ws-doc-pos from 1 by 1
+                      until ws-doc-pos > 18
+              if imtu-rn-tutor(ws-doc-pos:1) is numeric
+                 add 1                       to ws-doc-qtd
+                 if ws-doc-qtd <= 14
+                    move imtu-rn-tutor(ws-doc-pos:1)
+                      to ws-doc-digito(ws-doc-qtd)
+                    compute ws-doc-numero = ws-doc-numero * 10 +
+                       ws-doc-digito(ws-doc-qtd)
+                 end-if
+              end-if
+           end-perform.
+      *
+       validar-cpf-importado.
+           move zero                         to ws-doc-repetido.
+           set ws-doc-todos-iguais           to true.
+           perform varying ws-doc-pos from 2 by 1 until ws-doc-pos > 11
+              if ws-doc-digito(ws-doc-pos) not equal ws-doc-digito(1)
+                 set ws-doc-todos-iguais      to false
+              end-if
+           end-perform.
+           if ws-doc-todos-iguais
+              set ws-documento-valido         to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 9
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) * (11 - ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv1
+           else
+              compute ws-doc-dv1 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv1 not equal ws-doc-digito(10)
+              set ws-documento-valido         to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 10
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) * (12 - ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv2
+           else
+              compute ws-doc-dv2 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv2 not equal ws-doc-digito(11)
+              set ws-documento-valido         to false
+           end-if.
+      *
+       validar-cnpj-importado.
+           move zero                         to ws-doc-repetido.
+           set ws-doc-todos-iguais           to true.
+           perform varying ws-doc-pos from 2 by 1 until ws-doc-pos > 14
+              if ws-doc-digito(ws-doc-pos) not equal ws-doc-digito(1)
+                 set ws-doc-todos-iguais      to false
+              end-if
+           end-perform.
+           if ws-doc-todos-iguais
+              set ws-documento-valido         to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 12
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) *
+                  ws-peso-cnpj-dv1(ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv1
+           else
+              compute ws-doc-dv1 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv1 not equal ws-doc-digito(13)
+              set ws-documento-valido         to false
+              exit paragraph
+           end-if.
+      *
+           move zero                         to ws-doc-soma.
+           perform varying ws-doc-pos from 1 by 1 until ws-doc-pos > 13
+              compute ws-doc-soma = ws-doc-soma +
+                 (ws-doc-digito(ws-doc-pos) *
+                  ws-peso-cnpj-dv2(ws-doc-pos))
+           end-perform.
+           divide ws-doc-soma by 11 giving ws-doc-resto
+                                      remainder ws-doc-resto.
+           if ws-doc-resto < 2
+              move zero                       to ws-doc-dv2
+           else
+              compute ws-doc-dv2 = 11 - ws-doc-resto
+           end-if.
+           if ws-doc-dv2 not equal ws-doc-digito(14)
+              set ws-documento-valido         to false
+           end-if.
+      *
+      ******************************************************************
+      *    monta o registro de tutor a partir do extrato e grava no    *
+      *    arquivo mestre, ja marcado como ativo                       *
+      ******************************************************************
+       gravar-tutor-importado.
+           initialize reg-tuto.
+           move imtu-cd-tutor                to tuto-cd-tutor.
+           move ws-doc-numero                to tuto-rn-tutor.
+           move imtu-tp-pessoa-tutor         to tuto-tp-pessoa-tutor.
+           move imtu-nm-tutor                to tuto-nm-tutor.
+           move imtu-ddd-tutor               to tuto-ddd-tutor.
+           move imtu-fone-tutor              to tuto-fone-tutor.
+           move zero                         to tuto-qtd-pets-tutor.
+           move imtu-uf-tutor                to tuto-uf-tutor.
+           move imtu-cep-tutor               to tuto-cep-tutor.
+           move imtu-cidade-tutor            to tuto-cidade-tutor.
+           move imtu-bairro-tutor            to tuto-bairro-tutor.
+           move imtu-rua-tutor               to tuto-rua-tutor.
+           move imtu-numero-tutor            to tuto-numero-tutor.
+           set tuto-ativo                    to true.
+           write reg-tuto.
+           if valid-vbm-tuto
+              add 1                          to ws-total-importados
+           else
+              move "erro ao gravar no arquivo mestre"
+                                              to ws-motivo-rejeicao
+              perform rejeitar-registro-importacao
+           end-if.
+      *
+       rejeitar-registro-importacao.
+           move imtu-cd-tutor                to wsl-cd-tutor-rej.
+           move imtu-nm-tutor                to wsl-nm-tutor-rej.
+           move ws-motivo-rejeicao           to wsl-motivo-rej.
+           write reg-rimp                    from ws-linha-rejeicao.
+           add 1                             to ws-total-rejeitados.
+      *
+       imprimir-total.
+           write reg-rimp                    from ws-linha-branco.
+           move ws-total-lidos               to wsl-total-lidos.
+           write reg-rimp                    from ws-linha-total.
+           move ws-total-importados          to wsl-total-ok.
+           write reg-rimp                    from ws-linha-total-ok.
+           move ws-total-rejeitados          to wsl-total-rej.
+           write reg-rimp                    from ws-linha-total-rej.
